@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. Menu.
+      *DESCRIPTION : Dispatcheur du lot -- permet a l'exploitant de
+      *              choisir, dans l'ordre de son choix, d'executer
+      *              Hello, Hello2 et/ou Fizzbuzz en un seul job.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+      *---------------------
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+                      DECIMAL-POINT IS COMMA.
+
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      *--- Identification du job pour la banniere de debut (Hello)
+       01 w-Job-Nom             PIC X(20) VALUE 'MENU'.
+       01 w-Job-Horodatage.
+           05 w-Job-Date        PIC 9(8).
+           05 w-Job-Heure       PIC 9(8).
+
+      *--- Choix de l'exploitant dans le menu
+       01 w-Choix               PIC 9 VALUE 0.
+           88 w-Choix-Hello     VALUE 1.
+           88 w-Choix-Hello2    VALUE 2.
+           88 w-Choix-Fizzbuzz  VALUE 3.
+           88 w-Choix-Fin       VALUE 0.
+           88 w-Choix-Valide    VALUES 0 THRU 3.
+
+      *--- Etat d'avancement de Hello2, pour piloter Fizzbuzz
+       01 w-Hello2-Executee     PIC X VALUE 'N'.
+           88 w-Hello2-Executee-Oui VALUE 'O'.
+       01 w-Hello2-Code-Retour  PIC S9(9) COMP-5 VALUE 0.
+
+      *--- Mode transmis a Hello2 : execution enchainee par le
+      *    dispatcheur, pas d'invite de consultation interactive
+       01 w-Mode-Lot            PIC X VALUE 'O'.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+      *    Appel du paragraphe : BANNIERE-DEBUT-JOB
+           PERFORM BANNIERE-DEBUT-JOB
+
+           PERFORM UNTIL w-Choix-Fin
+              PERFORM AFFICHAGE-MENU
+              PERFORM TRAITEMENT-CHOIX
+           END-PERFORM
+
+           DISPLAY 'FIN DU DISPATCHEUR'
+
+           STOP RUN
+           .
+      *-----------------------------------------------------------------
+      *           PARAGRAPHES APPELLEES
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       BANNIERE-DEBUT-JOB.
+      *=================================================================
+           ACCEPT w-Job-Date  FROM DATE YYYYMMDD
+           ACCEPT w-Job-Heure FROM TIME
+
+           CALL 'Hello' USING w-Job-Nom w-Job-Horodatage
+           .
+
+      *=================================================================
+       AFFICHAGE-MENU.
+      *=================================================================
+           DISPLAY SPACE
+           DISPLAY '========== MENU DISPATCHEUR =========='
+           DISPLAY '1 - AFFICHER LA BANNIERE HELLO'
+           DISPLAY '2 - EXECUTER HELLO2'
+           DISPLAY '3 - EXECUTER FIZZBUZZ'
+           DISPLAY '0 - QUITTER'
+           DISPLAY 'VOTRE CHOIX : '
+           ACCEPT w-Choix
+
+           IF NOT w-Choix-Valide
+              DISPLAY 'CHOIX INVALIDE'
+              MOVE 0 TO w-Choix
+           END-IF
+           .
+
+      *=================================================================
+       TRAITEMENT-CHOIX.
+      *=================================================================
+           EVALUATE TRUE
+              WHEN w-Choix-Hello
+                 PERFORM EXECUTION-HELLO
+              WHEN w-Choix-Hello2
+                 PERFORM EXECUTION-HELLO2
+              WHEN w-Choix-Fizzbuzz
+                 PERFORM EXECUTION-FIZZBUZZ
+              WHEN w-Choix-Fin
+                 CONTINUE
+           END-EVALUATE
+           .
+
+      *=================================================================
+       EXECUTION-HELLO.
+      *=================================================================
+           CALL 'Hello' USING w-Job-Nom w-Job-Horodatage
+           .
+
+      *=================================================================
+       EXECUTION-HELLO2.
+      *=================================================================
+           CALL 'Hello2' USING w-Mode-Lot
+
+           MOVE RETURN-CODE TO w-Hello2-Code-Retour
+           SET w-Hello2-Executee-Oui TO TRUE
+
+           IF w-Hello2-Code-Retour NOT = 0
+              DISPLAY 'HELLO2 EN ERREUR - CODE RETOUR : '
+                      w-Hello2-Code-Retour
+           END-IF
+           .
+
+      *=================================================================
+       EXECUTION-FIZZBUZZ.
+      *=================================================================
+      *    Le statut de fin de Hello2 conditionne l'execution de
+      *    Fizzbuzz : pas de classement sur un lot dont on sait
+      *    deja qu'il est en erreur
+           IF w-Hello2-Executee-Oui AND w-Hello2-Code-Retour NOT = 0
+              DISPLAY 'FIZZBUZZ NON EXECUTE : HELLO2 EST EN ERREUR'
+           ELSE
+              CALL 'Fizzbuzz'
+           END-IF
+           .
+
+      *================================================================
+      *Fin du programme
+       END PROGRAM Menu.
