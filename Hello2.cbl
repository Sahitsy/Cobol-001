@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
       *=================================================================
-       PROGRAM-ID. Hello2.
+       PROGRAM-ID. Hello2 IS INITIAL PROGRAM.
       *DESCRIPTION : Lecture de fichier et affichage.
       *-----------------------------------------------------------------
 
@@ -19,10 +19,46 @@
        FILE-CONTROL.
       *-------------
       *--- Acces aux fichiers
-           SELECT F-ENT     ASSIGN TO 'MonFichier.txt'
+           SELECT F-ENT     ASSIGN TO w-Nom-Fichier
                             ORGANIZATION IS LINE SEQUENTIAL
                             FILE STATUS IS L-STS-ENT.
 
+           SELECT F-RPT     ASSIGN TO 'Hello2.rpt'
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS L-STS-RPT.
+
+      *--- Fichier de controle : liste des fichiers a traiter dans le lot
+           SELECT F-LST     ASSIGN TO 'Hello2.lst'
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS L-STS-LST.
+
+      *--- Fichier de reprise : dernier point de controle enregistre
+           SELECT F-CKP     ASSIGN TO 'Hello2.ckp'
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS L-STS-CKP.
+
+      *--- Rapport des enregistrements detail rejetes au controle
+           SELECT F-REJ     ASSIGN TO 'Hello2.rej'
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS L-STS-REJ.
+
+      *--- Journal d'audit, conserve independamment du sysout du job
+           SELECT F-AUD     ASSIGN TO 'Hello2.aud'
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS L-STS-AUD.
+
+      *--- Copie indexee de F-ENT pour la lecture directe par cle
+           SELECT F-ENT-IDX ASSIGN TO 'Hello2.idx'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE IS DYNAMIC
+                            RECORD KEY IS ENR-IDX-CLE
+                            FILE STATUS IS L-STS-IDX.
+
+      *--- Nombre de detail du lot, transmis a Fizzbuzz pour sa borne
+           SELECT F-CNT     ASSIGN TO 'Hello2.cnt'
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS L-STS-CNT.
+
       *=================================================================
        DATA DIVISION.
       *=================================================================
@@ -33,70 +69,399 @@
        FD  F-ENT
            RECORDING MODE IS V
            RECORD VARYING FROM 1 TO 19 CHARACTERS.
-       01  ENR-ENT.                    
+      *--- Vue generique : 1er caractere = type d'enregistrement
+       01  ENR-ENT.
+           10  ENR-TYPE       PIC X.
+               88 ENR-TYPE-ENTETE   VALUE 'E'.
+               88 ENR-TYPE-DETAIL   VALUE 'D'.
+               88 ENR-TYPE-TRAILER  VALUE 'T'.
+           10  ENR-SUITE      PIC X(18).
+
+      *--- Entete : date de traitement du fichier
+       01  ENR-ENT-ENTETE REDEFINES ENR-ENT.
+           10  ENT-TYPE            PIC X.
+           10  ENT-DATE-TRAITEMENT PIC 9(8).
+
+      *--- Detail : enregistrement hello/world d'origine
+       01  ENR-ENT-DETAIL REDEFINES ENR-ENT.
+           10  DET-TYPE       PIC X.
            10  hello          PIC X(5).
            10  espace         PIC X.
            10  world          PIC X(5).
            10  espace2        PIC X.
            10  point          PIC X.
 
+      *--- Trailer : nombre d'enregistrements detail attendus
+       01  ENR-ENT-TRAILER REDEFINES ENR-ENT.
+           10  TRL-TYPE       PIC X.
+           10  TRL-NB-DETAIL  PIC 9(7).
+
+      *--- Rapport imprimable issu de TRAITEMENT-FICHIER
+       FD  F-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ENR-RPT             PIC X(80).
+
+      *--- Liste des fichiers du lot, un nom de fichier par ligne
+       FD  F-LST
+           RECORD CONTAINS 60 CHARACTERS.
+       01  ENR-LST             PIC X(60).
+
+      *--- Point de reprise : fichier en cours, nombre de detail lus,
+      *    totaux du rapport/rejet/index, position dans le lot (nombre
+      *    de fichiers deja soldes) et total de detail du lot transmis
+      *    a Fizzbuzz, a reprendre a la relance
+       FD  F-CKP
+           RECORD CONTAINS 98 CHARACTERS.
+       01  ENR-CKP.
+           10  CKP-NOM-FICHIER      PIC X(60).
+           10  CKP-NB-LUS           PIC 9(9).
+           10  CKP-NB-ENR           PIC 9(5).
+           10  CKP-NB-REJ           PIC 9(5).
+           10  CKP-IDX-CLE          PIC 9(7).
+           10  CKP-NB-FICH-FAITS    PIC 9(5).
+           10  CKP-NB-DETAIL-LOT    PIC 9(7).
+
+      *--- Rapport des rejets de controle de forme
+       FD  F-REJ
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ENR-REJ             PIC X(80).
+
+      *--- Journal d'audit : une ligne par enregistrement detail traite
+       FD  F-AUD
+           RECORD CONTAINS 100 CHARACTERS.
+       01  ENR-AUD             PIC X(100).
+
+      *--- Copie indexee des enregistrements detail, cle sequentielle
+       FD  F-ENT-IDX
+           RECORD CONTAINS 26 CHARACTERS.
+       01  ENR-ENT-IDX.
+           10  ENR-IDX-CLE      PIC 9(7).
+           10  ENR-IDX-DONNEES  PIC X(19).
+
+      *--- Nombre total de detail lus sur le lot, pour Fizzbuzz
+       FD  F-CNT
+           RECORD CONTAINS 7 CHARACTERS.
+       01  ENR-CNT             PIC 9(7).
+
       *------------------------
        WORKING-STORAGE SECTION.
       *------------------------
       *--- Variables de la Working:
        01 w-Fini              PIC X.
 
+      *--- Compteur d'enregistrements imprimes sur le rapport
+       01 w-Nb-Enr            PIC 9(5) VALUE 0.
+
+      *--- Nom du fichier d'entree courant (lot de fichiers)
+       01 w-Nom-Fichier       PIC X(60) VALUE 'MonFichier.txt'.
+
+      *--- Nombre de detail lus sur tout le lot (non remis a zero par
+      *    fichier), transmis a Fizzbuzz via F-CNT en fin de job
+       01 w-Nb-Detail-Lot     PIC 9(7) VALUE 0.
+
+      *--- Reprise sur checkpoint : un point de controle tous les N
+       01 w-Ckp-Interval      PIC 9(3) VALUE 100.
+       01 w-Ckp-Nb-Lus        PIC 9(9) VALUE 0.
+       01 w-Ckp-Nb-Reprise    PIC 9(9) VALUE 0.
+       01 w-Ckp-Compteur      PIC 9(9) VALUE 0.
+       01 w-Ckp-Div           PIC 9(9).
+       01 w-Ckp-Reste         PIC 9(3).
+       01 w-Ckp-Reprise       PIC X    VALUE 'N'.
+           88 w-Ckp-Reprise-Oui VALUE 'O'.
+           88 w-Ckp-Reprise-Non VALUE 'N'.
+
+      *--- Reprise de job : au moins un fichier du lot precedent
+      *    n'etait pas termine -- le rapport/rejet/index doivent etre
+      *    completes (EXTEND) et non pas ecrases (OUTPUT)
+       01 w-Reprise-Job       PIC X    VALUE 'N'.
+           88 w-Reprise-Job-Oui VALUE 'O'.
+           88 w-Reprise-Job-Non VALUE 'N'.
+
+      *--- Position dans le lot : nombre de fichiers de F-LST deja
+      *    solde jusqu'au bout, pour reprendre le lot au bon fichier
+      *    plutot que de le rejouer depuis le premier
+       01 w-Nb-Fichiers-Faits PIC 9(5) VALUE 0.
+       01 w-Lst-Compteur      PIC 9(5) VALUE 0.
+
+      *--- Entete / trailer du fichier de detail
+       01 w-Ent-Date-Fichier  PIC 9(8) VALUE 0.
+       01 w-Trl-Nb-Attendu    PIC 9(7) VALUE 0.
+
+      *--- Presence effective de l'entete/trailer, verifiee a la
+      *    fermeture pour ne pas solder un fichier tronque en silence
+       01 w-Ent-Vu            PIC X    VALUE 'N'.
+           88 w-Ent-Vu-Oui      VALUE 'O'.
+           88 w-Ent-Vu-Non      VALUE 'N'.
+       01 w-Trl-Vu             PIC X    VALUE 'N'.
+           88 w-Trl-Vu-Oui      VALUE 'O'.
+           88 w-Trl-Vu-Non      VALUE 'N'.
+
+      *--- Copie indexee : cle sequentielle et mode de recherche directe
+       01 w-Idx-Cle-Suivante  PIC 9(7) VALUE 0.
+       01 w-Idx-Reponse       PIC X    VALUE 'N'.
+           88 w-Idx-Reponse-Oui VALUE 'O'.
+       01 w-Idx-Cle-Recherchee PIC 9(7) VALUE 0.
+
+      *--- Controle de forme des enregistrements detail
+       01 w-Nb-Rej            PIC 9(5) VALUE 0.
+       01 w-Det-Valide        PIC X    VALUE 'O'.
+           88 w-Det-Valide-Oui VALUE 'O'.
+           88 w-Det-Valide-Non VALUE 'N'.
+       01 w-Det-Motif-Rej     PIC X(20) VALUE SPACES.
+
+      *--- Lignes du rapport de rejet F-REJ
+       01 L-REJ-ENTETE.
+           05 FILLER          PIC X(20) VALUE 'HELLO2 - REJETS'.
+           05 FILLER          PIC X(60) VALUE SPACES.
+
+       01 L-REJ-COLONNES.
+           05 FILLER          PIC X(10) VALUE 'HELLO'.
+           05 FILLER          PIC X(10) VALUE 'WORLD'.
+           05 FILLER          PIC X(20) VALUE 'MOTIF DU REJET'.
+           05 FILLER          PIC X(40) VALUE SPACES.
+
+       01 L-REJ-DETAIL.
+           05 L-REJ-D-HELLO   PIC X(10).
+           05 L-REJ-D-WORLD   PIC X(10).
+           05 L-REJ-D-MOTIF   PIC X(20).
+           05 FILLER          PIC X(40) VALUE SPACES.
+
+       01 L-REJ-PIED.
+           05 FILLER          PIC X(24) VALUE 'TOTAL ENREGISTREMENTS: '.
+           05 L-REJ-P-NB      PIC ZZZZ9.
+           05 FILLER          PIC X(51) VALUE SPACES.
+
+      *--- Ligne du journal d'audit : horodatage + programme + contenu
+       01 L-AUD-LIGNE.
+           05 L-AUD-DATE      PIC 9(8).
+           05 FILLER          PIC X    VALUE SPACE.
+           05 L-AUD-HEURE     PIC 9(8).
+           05 FILLER          PIC X    VALUE SPACE.
+           05 L-AUD-PGM       PIC X(8).
+           05 FILLER          PIC X    VALUE SPACE.
+           05 L-AUD-ENR       PIC X(19).
+           05 FILLER          PIC X(54) VALUE SPACES.
+
+      *--- Date systeme utilisee pour l'entete du rapport
+       01 w-Date-Sys.
+           05 w-Date-Sys-AAAA PIC 9(4).
+           05 w-Date-Sys-MM   PIC 9(2).
+           05 w-Date-Sys-JJ   PIC 9(2).
+
+      *--- Identification du job, transmise a la banniere Hello
+       01 w-Job-Nom           PIC X(20) VALUE 'HELLO2'.
+       01 w-Job-Horodatage.
+           05 w-Job-Date      PIC 9(8).
+           05 w-Job-Heure     PIC 9(8).
+
+      *--- Lignes du rapport F-RPT
+       01 L-RPT-ENTETE1.
+           05 FILLER          PIC X(25) VALUE 'HELLO2 - RAPPORT DU '.
+           05 L-RPT-E1-JJ     PIC 99.
+           05 FILLER          PIC X(1)  VALUE '/'.
+           05 L-RPT-E1-MM     PIC 99.
+           05 FILLER          PIC X(1)  VALUE '/'.
+           05 L-RPT-E1-AAAA   PIC 9999.
+           05 FILLER          PIC X(45) VALUE SPACES.
+
+       01 L-RPT-ENTETE2.
+           05 FILLER          PIC X(10) VALUE 'HELLO'.
+           05 FILLER          PIC X(10) VALUE 'WORLD'.
+           05 FILLER          PIC X(60) VALUE SPACES.
+
+       01 L-RPT-DETAIL.
+           05 L-RPT-D-HELLO   PIC X(10).
+           05 L-RPT-D-WORLD   PIC X(10).
+           05 FILLER          PIC X(60) VALUE SPACES.
+
+       01 L-RPT-PIED.
+           05 FILLER          PIC X(24) VALUE 'TOTAL ENREGISTREMENTS: '.
+           05 L-RPT-P-NB      PIC ZZZZ9.
+           05 FILLER          PIC X(51) VALUE SPACES.
+
       *----------------------
        LOCAL-STORAGE SECTION.
       *----------------------
       *--- Variables locales:
       *  FILE STATUS
        01 L-STS-ENT           PIC 9(2).
+       01 L-STS-RPT           PIC 9(2).
+       01 L-STS-LST           PIC 9(2).
+       01 L-STS-CKP           PIC 9(2).
+       01 L-STS-REJ           PIC 9(2).
+       01 L-STS-AUD           PIC 9(2).
+       01 L-STS-IDX           PIC 9(2).
+       01 L-STS-CNT           PIC 9(2).
 
       * FIN DE FICHIER (Booleen)
        01  L-ENT-EOF          PIC X.
            88 L-ENT-EOF-OUI   VALUE 'O'.
            88 L-ENT-EOF-NON   VALUE 'N'.
 
+       01  L-LST-EOF          PIC X.
+           88 L-LST-EOF-OUI   VALUE 'O'.
+           88 L-LST-EOF-NON   VALUE 'N'.
+
+      *--- Fichier et code statut en cause au moment du dernier appel
+      *    a TRAIT-ERREUR (alimentes juste avant chaque PERFORM)
+       01 L-ERR-FICHIER       PIC X(4).
+       01 L-ERR-STATUT        PIC 9(2).
+
       *----------------
-      *LINKAGE SECTION.
+       LINKAGE SECTION.
       *----------------
-      *--- Variables de communication avec d'autres programmes  
+      *--- Variables de communication avec d'autres programmes
+      *--- Mode d'appel : alimente par le dispatcheur (Menu) pour
+      *    indiquer que Hello2 est une etape d'un job enchaine, et non
+      *    une execution autonome -- la consultation interactive par
+      *    cle (RECHERCHE-DIRECTE) n'a de sens que hors dispatcheur
+       01 Job-Mode-Lot        PIC X.
+           88 Job-Mode-Lot-Dispatche VALUE 'O'.
+           88 Job-Mode-Lot-Autonome  VALUE 'N'.
 
       *=================================================================
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING Job-Mode-Lot.
       *=================================================================
-      *    Appel du paragraphe : OUVERTURE-FICHIER
-           PERFORM OUVERTURE-FICHIER
+      *    Appel du paragraphe : BANNIERE-DEBUT-JOB
+           PERFORM BANNIERE-DEBUT-JOB
+
+      *    Appel du paragraphe : DETECTION-REPRISE-JOB
+           PERFORM DETECTION-REPRISE-JOB
+
+      *    Appel du paragraphe : OUVERTURE-RAPPORT
+           PERFORM OUVERTURE-RAPPORT
+
+      *    Appel du paragraphe : OUVERTURE-REJET
+           PERFORM OUVERTURE-REJET
 
-      *    Appel du paragraphe : LECTURE-FICHIER jusqu'a fin fichier
-           PERFORM UNTIL L-ENT-EOF-OUI
-              PERFORM LECTURE-FICHIER
+      *    Appel du paragraphe : OUVERTURE-AUDIT
+           PERFORM OUVERTURE-AUDIT
+
+      *    Appel du paragraphe : OUVERTURE-INDEX
+           PERFORM OUVERTURE-INDEX
+
+      *    Appel du paragraphe : OUVERTURE-LISTE-FICHIERS
+           PERFORM OUVERTURE-LISTE-FICHIERS
+
+      *    Sur une relance, les fichiers deja soldes ne doivent pas
+      *    etre rejoues : on avance la liste de controle jusqu'au
+      *    premier fichier non termine du lot precedent
+           PERFORM REPRISE-LISTE-FICHIERS
+
+      *    Le lot peut contenir plusieurs fichiers a traiter : on boucle
+      *    sur la liste de controle, un F-ENT ouvert/ferme par fichier
+           PERFORM UNTIL L-LST-EOF-OUI
+              PERFORM LECTURE-LISTE-FICHIERS
+
+              IF L-LST-EOF-NON
+                 PERFORM OUVERTURE-FICHIER
+
+                 PERFORM UNTIL L-ENT-EOF-OUI
+                    PERFORM LECTURE-FICHIER
+                 END-PERFORM
+
+                 PERFORM FERMETURE-FICHIER
+              END-IF
            END-PERFORM
 
-      *    Appel du paragraphe : FERMETURE-FICHIER
-           PERFORM FERMETURE-FICHIER
+      *    Appel du paragraphe : FERMETURE-LISTE-FICHIERS
+           PERFORM FERMETURE-LISTE-FICHIERS
+
+      *    Le lot entier est solde avec succes : le point de reprise
+      *    n'a plus de raison d'etre, une prochaine execution repart
+      *    du premier fichier de la liste
+           PERFORM SUPPRESSION-CHECKPOINT-LOT
+
+      *    Nombre de detail du lot transmis a Fizzbuzz (pipeline)
+           PERFORM ECRITURE-FICHIER-COMPTEUR
+
+      *    Appel du paragraphe : FERMETURE-RAPPORT
+           PERFORM FERMETURE-RAPPORT
+
+      *    Appel du paragraphe : FERMETURE-REJET
+           PERFORM FERMETURE-REJET
+
+      *    Appel du paragraphe : FERMETURE-AUDIT
+           PERFORM FERMETURE-AUDIT
+
+      *    Appel du paragraphe : FERMETURE-INDEX
+           PERFORM FERMETURE-INDEX
+
+      *    Mode consultation : recherche directe dans la copie indexee,
+      *    seulement hors dispatcheur -- un job enchaine ne doit pas
+      *    s'arreter sur une invite interactive supplementaire
+           IF Job-Mode-Lot-Autonome
+              PERFORM RECHERCHE-DIRECTE
+           END-IF
 
            DISPLAY 'APPUYEZ SUR ENTREE POUR CONTINUER ...'
            ACCEPT w-Fini
 
-           STOP RUN
+           MOVE 0 TO RETURN-CODE
+           GOBACK
            .
       *-----------------------------------------------------------------
       *           PARAGRAPHES APPELLEES
       *-----------------------------------------------------------------
 
+      *=================================================================
+       BANNIERE-DEBUT-JOB.
+      *=================================================================
+           ACCEPT w-Job-Date  FROM DATE YYYYMMDD
+           ACCEPT w-Job-Heure FROM TIME
+
+           CALL 'Hello' USING w-Job-Nom w-Job-Horodatage
+           .
+
+      *=================================================================
+       DETECTION-REPRISE-JOB.
+      *=================================================================
+      *    Le rapport, le rejet et l'index sont ouverts une seule fois
+      *    pour tout le lot : s'il reste un point de controle non
+      *    solde d'une execution precedente, ils doivent etre completes
+      *    (EXTEND) plutot qu'ecrases (OUTPUT), et les compteurs de
+      *    cette execution precedente doivent etre repris
+           SET w-Reprise-Job-Non TO TRUE
+
+           OPEN INPUT F-CKP
+
+           IF L-STS-CKP = 0
+              READ F-CKP
+              IF L-STS-CKP = 0
+                 AND (CKP-NB-LUS > 0 OR CKP-NB-FICH-FAITS > 0)
+                 SET w-Reprise-Job-Oui TO TRUE
+                 MOVE CKP-NB-ENR        TO w-Nb-Enr
+                 MOVE CKP-NB-REJ        TO w-Nb-Rej
+                 MOVE CKP-IDX-CLE       TO w-Idx-Cle-Suivante
+                 MOVE CKP-NB-FICH-FAITS TO w-Nb-Fichiers-Faits
+                 MOVE CKP-NB-DETAIL-LOT TO w-Nb-Detail-Lot
+              END-IF
+              CLOSE F-CKP
+           END-IF
+           .
+
       *=================================================================
        OUVERTURE-FICHIER.
       *=================================================================
            SET L-ENT-EOF-NON TO TRUE
-           
+           SET w-Ent-Vu-Non  TO TRUE
+           SET w-Trl-Vu-Non  TO TRUE
+           MOVE 0 TO w-Ckp-Nb-Lus
+
            OPEN INPUT  F-ENT
-           
+
            IF L-STS-ENT NOT = 0
               DISPLAY 'Erreur ouverture fichier ENT'
+              MOVE 'ENT'      TO L-ERR-FICHIER
+              MOVE L-STS-ENT  TO L-ERR-STATUT
               PERFORM TRAIT-ERREUR
            END-IF
+
+           PERFORM LECTURE-CHECKPOINT
+
+           IF w-Ckp-Reprise-Oui
+              PERFORM REPRISE-FICHIER
+           END-IF
            .
 
       *=================================================================
@@ -108,30 +473,529 @@
            NOT AT END
               IF L-STS-ENT NOT = 0
                  DISPLAY 'Erreur lecture fichier'
+                 MOVE 'ENT'      TO L-ERR-FICHIER
+                 MOVE L-STS-ENT  TO L-ERR-STATUT
                  PERFORM TRAIT-ERREUR
               ELSE
-                 PERFORM TRAITEMENT-FICHIER
+                 IF ENR-TYPE-ENTETE
+                    PERFORM TRAITEMENT-ENTETE
+                 ELSE
+                    IF ENR-TYPE-DETAIL
+                       ADD 1 TO w-Ckp-Nb-Lus
+                       ADD 1 TO w-Nb-Detail-Lot
+                       PERFORM VALIDATION-DETAIL
+                       IF w-Det-Valide-Oui
+                          PERFORM TRAITEMENT-FICHIER
+                       ELSE
+                          PERFORM ECRITURE-REJET
+                       END-IF
+      *                Tout enregistrement detail lu est journalise,
+      *                qu'il soit accepte ou rejete au controle de forme
+                       PERFORM ECRITURE-AUDIT
+                       PERFORM VERIF-CHECKPOINT
+                    ELSE
+                       IF ENR-TYPE-TRAILER
+                          PERFORM TRAITEMENT-TRAILER
+                       ELSE
+                          DISPLAY 'Erreur type enregistrement inconnu'
+                          MOVE 'ENT'      TO L-ERR-FICHIER
+                          MOVE L-STS-ENT  TO L-ERR-STATUT
+                          PERFORM TRAIT-ERREUR
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
            END-READ
            .
 
+      *=================================================================
+       TRAITEMENT-ENTETE.
+      *=================================================================
+           MOVE ENT-DATE-TRAITEMENT TO w-Ent-Date-Fichier
+           SET w-Ent-Vu-Oui         TO TRUE
+           .
+
+      *=================================================================
+       TRAITEMENT-TRAILER.
+      *=================================================================
+           MOVE TRL-NB-DETAIL TO w-Trl-Nb-Attendu
+           SET w-Trl-Vu-Oui   TO TRUE
+
+           PERFORM RECONCILIATION-FICHIER
+           .
+
+      *=================================================================
+       RECONCILIATION-FICHIER.
+      *=================================================================
+           IF w-Ckp-Nb-Lus NOT = w-Trl-Nb-Attendu
+              DISPLAY 'Erreur reconciliation : detail lus/attendus'
+              MOVE 'ENT'      TO L-ERR-FICHIER
+              MOVE L-STS-ENT  TO L-ERR-STATUT
+              PERFORM TRAIT-ERREUR
+           END-IF
+           .
+
       *=================================================================
        FERMETURE-FICHIER.
       *=================================================================
            CLOSE F-ENT
            IF L-STS-ENT NOT = 0
               DISPLAY 'Erreur fermeture fichier ENT'
+              MOVE 'ENT'      TO L-ERR-FICHIER
+              MOVE L-STS-ENT  TO L-ERR-STATUT
+              PERFORM TRAIT-ERREUR
+           END-IF
+
+      *    Un fichier tronque (sans entete ou sans trailer) n'a pas pu
+      *    etre reconcilie : il ne doit pas etre marque comme solde
+           IF w-Ent-Vu-Non OR w-Trl-Vu-Non
+              DISPLAY 'Erreur structure : entete ou trailer absent'
+              MOVE 'ENT'      TO L-ERR-FICHIER
+              MOVE 99         TO L-ERR-STATUT
+              PERFORM TRAIT-ERREUR
+           END-IF
+
+           PERFORM SUPPRESSION-CHECKPOINT
+           .
+
+      *=================================================================
+       LECTURE-CHECKPOINT.
+      *=================================================================
+           SET w-Ckp-Reprise-Non TO TRUE
+           MOVE 0 TO w-Ckp-Nb-Reprise
+
+           OPEN INPUT F-CKP
+
+           IF L-STS-CKP = 0
+              READ F-CKP
+              IF L-STS-CKP = 0
+                 AND CKP-NOM-FICHIER = w-Nom-Fichier
+                 AND CKP-NB-LUS > 0
+                 MOVE CKP-NB-LUS TO w-Ckp-Nb-Reprise
+                 SET w-Ckp-Reprise-Oui TO TRUE
+              END-IF
+              CLOSE F-CKP
+           END-IF
+           .
+
+      *=================================================================
+       REPRISE-FICHIER.
+      *=================================================================
+           MOVE 0 TO w-Ckp-Compteur
+
+           PERFORM UNTIL w-Ckp-Compteur >= w-Ckp-Nb-Reprise
+                      OR L-ENT-EOF-OUI
+              READ F-ENT
+              AT END
+                 SET L-ENT-EOF-OUI TO TRUE
+              NOT AT END
+                 IF ENR-TYPE-ENTETE
+                    PERFORM TRAITEMENT-ENTETE
+                 ELSE
+                    IF ENR-TYPE-DETAIL
+                       ADD 1 TO w-Ckp-Compteur
+                       ADD 1 TO w-Ckp-Nb-Lus
+                    END-IF
+                 END-IF
+              END-READ
+           END-PERFORM
+           .
+
+      *=================================================================
+       VERIF-CHECKPOINT.
+      *=================================================================
+           DIVIDE w-Ckp-Nb-Lus BY w-Ckp-Interval
+                  GIVING w-Ckp-Div REMAINDER w-Ckp-Reste
+
+           IF w-Ckp-Reste = 0
+              PERFORM ECRITURE-CHECKPOINT
+           END-IF
+           .
+
+      *=================================================================
+       ECRITURE-CHECKPOINT.
+      *=================================================================
+           MOVE w-Nom-Fichier       TO CKP-NOM-FICHIER
+           MOVE w-Ckp-Nb-Lus        TO CKP-NB-LUS
+           MOVE w-Nb-Enr            TO CKP-NB-ENR
+           MOVE w-Nb-Rej            TO CKP-NB-REJ
+           MOVE w-Idx-Cle-Suivante  TO CKP-IDX-CLE
+           MOVE w-Nb-Fichiers-Faits TO CKP-NB-FICH-FAITS
+           MOVE w-Nb-Detail-Lot     TO CKP-NB-DETAIL-LOT
+
+           OPEN OUTPUT F-CKP
+           WRITE ENR-CKP
+           CLOSE F-CKP
+           .
+
+      *=================================================================
+       SUPPRESSION-CHECKPOINT.
+      *=================================================================
+      *    Un seul fichier du lot vient de se terminer : on avance la
+      *    position dans le lot mais on garde les totaux cumules du
+      *    rapport/rejet/index, car d'autres fichiers restent a traiter
+      *    et une relance ulterieure devra repartir de ceux-la
+           ADD 1 TO w-Nb-Fichiers-Faits
+
+           MOVE SPACES              TO CKP-NOM-FICHIER
+           MOVE 0                   TO CKP-NB-LUS
+           MOVE w-Nb-Enr            TO CKP-NB-ENR
+           MOVE w-Nb-Rej            TO CKP-NB-REJ
+           MOVE w-Idx-Cle-Suivante  TO CKP-IDX-CLE
+           MOVE w-Nb-Fichiers-Faits TO CKP-NB-FICH-FAITS
+           MOVE w-Nb-Detail-Lot     TO CKP-NB-DETAIL-LOT
+
+           OPEN OUTPUT F-CKP
+           WRITE ENR-CKP
+           CLOSE F-CKP
+           .
+
+      *=================================================================
+       SUPPRESSION-CHECKPOINT-LOT.
+      *=================================================================
+      *    Le lot entier vient de se terminer avec succes : plus aucun
+      *    etat de reprise n'a besoin d'etre conserve
+           MOVE SPACES TO CKP-NOM-FICHIER
+           MOVE 0      TO CKP-NB-LUS
+           MOVE 0      TO CKP-NB-ENR
+           MOVE 0      TO CKP-NB-REJ
+           MOVE 0      TO CKP-IDX-CLE
+           MOVE 0      TO CKP-NB-FICH-FAITS
+           MOVE 0      TO CKP-NB-DETAIL-LOT
+
+           OPEN OUTPUT F-CKP
+           WRITE ENR-CKP
+           CLOSE F-CKP
+           .
+
+      *=================================================================
+       OUVERTURE-LISTE-FICHIERS.
+      *=================================================================
+           SET L-LST-EOF-NON TO TRUE
+
+           OPEN INPUT F-LST
+
+           IF L-STS-LST NOT = 0
+              DISPLAY 'Erreur ouverture fichier LISTE'
+              MOVE 'LST'      TO L-ERR-FICHIER
+              MOVE L-STS-LST  TO L-ERR-STATUT
+              PERFORM TRAIT-ERREUR
+           END-IF
+           .
+
+      *=================================================================
+       REPRISE-LISTE-FICHIERS.
+      *=================================================================
+      *    Ignore les w-Nb-Fichiers-Faits premiers noms de F-LST sans
+      *    les retraiter, pour que le lot reprenne au fichier ou il
+      *    s'etait arrete plutot que depuis le debut de la liste
+           MOVE 0 TO w-Lst-Compteur
+
+           IF w-Reprise-Job-Oui
+              PERFORM UNTIL w-Lst-Compteur >= w-Nb-Fichiers-Faits
+                         OR L-LST-EOF-OUI
+                 PERFORM SAUT-FICHIER-LISTE
+              END-PERFORM
+           END-IF
+           .
+
+      *=================================================================
+       SAUT-FICHIER-LISTE.
+      *=================================================================
+           READ F-LST
+           AT END
+              SET L-LST-EOF-OUI TO TRUE
+           NOT AT END
+              IF L-STS-LST NOT = 0
+                 DISPLAY 'Erreur lecture fichier LISTE'
+                 MOVE 'LST'      TO L-ERR-FICHIER
+                 MOVE L-STS-LST  TO L-ERR-STATUT
+                 PERFORM TRAIT-ERREUR
+              ELSE
+                 ADD 1 TO w-Lst-Compteur
+              END-IF
+           END-READ
+           .
+
+      *=================================================================
+       LECTURE-LISTE-FICHIERS.
+      *=================================================================
+           READ F-LST
+           AT END
+              SET L-LST-EOF-OUI         TO TRUE
+           NOT AT END
+              IF L-STS-LST NOT = 0
+                 DISPLAY 'Erreur lecture fichier LISTE'
+                 MOVE 'LST'      TO L-ERR-FICHIER
+                 MOVE L-STS-LST  TO L-ERR-STATUT
+                 PERFORM TRAIT-ERREUR
+              ELSE
+                 MOVE ENR-LST TO w-Nom-Fichier
+              END-IF
+           END-READ
+           .
+
+      *=================================================================
+       FERMETURE-LISTE-FICHIERS.
+      *=================================================================
+           CLOSE F-LST
+           IF L-STS-LST NOT = 0
+              DISPLAY 'Erreur fermeture fichier LISTE'
+              MOVE 'LST'      TO L-ERR-FICHIER
+              MOVE L-STS-LST  TO L-ERR-STATUT
               PERFORM TRAIT-ERREUR
            END-IF
            .
 
+      *=================================================================
+       ECRITURE-FICHIER-COMPTEUR.
+      *=================================================================
+           MOVE w-Nb-Detail-Lot TO ENR-CNT
+
+           OPEN OUTPUT F-CNT
+
+           IF L-STS-CNT NOT = 0
+              DISPLAY 'Erreur ouverture fichier COMPTEUR'
+              MOVE 'CNT'      TO L-ERR-FICHIER
+              MOVE L-STS-CNT  TO L-ERR-STATUT
+              PERFORM TRAIT-ERREUR
+           END-IF
+
+           WRITE ENR-CNT
+
+           IF L-STS-CNT NOT = 0
+              DISPLAY 'Erreur ecriture fichier COMPTEUR'
+              MOVE 'CNT'      TO L-ERR-FICHIER
+              MOVE L-STS-CNT  TO L-ERR-STATUT
+              PERFORM TRAIT-ERREUR
+           END-IF
+
+           CLOSE F-CNT
+           .
+
       *=================================================================
        TRAITEMENT-FICHIER.
       *=================================================================
-           DISPLAY 'Lecture fichier'
-           DISPLAY 'ENR-ENT = ' ENR-ENT
-           DISPLAY 'hello   = ' hello
-           DISPLAY 'world   = ' world
+           PERFORM ECRITURE-RAPPORT
+           PERFORM ECRITURE-INDEX
+           .
+
+      *=================================================================
+       VALIDATION-DETAIL.
+      *=================================================================
+           SET w-Det-Valide-Oui TO TRUE
+           MOVE SPACES TO w-Det-Motif-Rej
+
+           IF espace NOT = SPACE
+              SET w-Det-Valide-Non TO TRUE
+              MOVE 'ESPACE INVALIDE' TO w-Det-Motif-Rej
+           END-IF
+
+           IF espace2 NOT = SPACE
+              SET w-Det-Valide-Non TO TRUE
+              MOVE 'ESPACE2 INVALIDE' TO w-Det-Motif-Rej
+           END-IF
+
+           IF point NOT = '.'
+              SET w-Det-Valide-Non TO TRUE
+              MOVE 'POINT INVALIDE' TO w-Det-Motif-Rej
+           END-IF
+           .
+
+      *=================================================================
+       OUVERTURE-REJET.
+      *=================================================================
+           IF w-Reprise-Job-Oui
+              OPEN EXTEND F-REJ
+           ELSE
+              OPEN OUTPUT F-REJ
+           END-IF
+
+           IF L-STS-REJ NOT = 0
+              DISPLAY 'Erreur ouverture fichier REJET'
+              MOVE 'REJ'      TO L-ERR-FICHIER
+              MOVE L-STS-REJ  TO L-ERR-STATUT
+              PERFORM TRAIT-ERREUR
+           END-IF
+
+           IF w-Reprise-Job-Non
+              WRITE ENR-REJ FROM L-REJ-ENTETE
+              WRITE ENR-REJ FROM L-REJ-COLONNES
+           END-IF
+           .
+
+      *=================================================================
+       ECRITURE-REJET.
+      *=================================================================
+           MOVE hello         TO L-REJ-D-HELLO
+           MOVE world         TO L-REJ-D-WORLD
+           MOVE w-Det-Motif-Rej TO L-REJ-D-MOTIF
+
+           WRITE ENR-REJ FROM L-REJ-DETAIL
+
+           ADD 1 TO w-Nb-Rej
+           .
+
+      *=================================================================
+       FERMETURE-REJET.
+      *=================================================================
+           MOVE w-Nb-Rej TO L-REJ-P-NB
+
+           WRITE ENR-REJ FROM L-REJ-PIED
+
+           CLOSE F-REJ
+           .
+
+      *=================================================================
+       OUVERTURE-RAPPORT.
+      *=================================================================
+           IF w-Reprise-Job-Oui
+              OPEN EXTEND F-RPT
+           ELSE
+              OPEN OUTPUT F-RPT
+           END-IF
+
+           IF L-STS-RPT NOT = 0
+              DISPLAY 'Erreur ouverture fichier RAPPORT'
+              MOVE 'RPT'      TO L-ERR-FICHIER
+              MOVE L-STS-RPT  TO L-ERR-STATUT
+              PERFORM TRAIT-ERREUR
+           END-IF
+
+           ACCEPT w-Date-Sys FROM DATE YYYYMMDD
+
+           MOVE w-Date-Sys-JJ   TO L-RPT-E1-JJ
+           MOVE w-Date-Sys-MM   TO L-RPT-E1-MM
+           MOVE w-Date-Sys-AAAA TO L-RPT-E1-AAAA
+
+           IF w-Reprise-Job-Non
+              WRITE ENR-RPT FROM L-RPT-ENTETE1
+              WRITE ENR-RPT FROM L-RPT-ENTETE2
+           END-IF
+           .
+
+      *=================================================================
+       ECRITURE-RAPPORT.
+      *=================================================================
+           MOVE hello TO L-RPT-D-HELLO
+           MOVE world TO L-RPT-D-WORLD
+
+           WRITE ENR-RPT FROM L-RPT-DETAIL
+
+           ADD 1 TO w-Nb-Enr
+           .
+
+      *=================================================================
+       FERMETURE-RAPPORT.
+      *=================================================================
+           MOVE w-Nb-Enr TO L-RPT-P-NB
+
+           WRITE ENR-RPT FROM L-RPT-PIED
+
+           CLOSE F-RPT
+           .
+
+      *=================================================================
+       OUVERTURE-AUDIT.
+      *=================================================================
+           OPEN EXTEND F-AUD
+
+           IF L-STS-AUD NOT = 0
+              DISPLAY 'Erreur ouverture fichier AUDIT'
+              MOVE 'AUD'      TO L-ERR-FICHIER
+              MOVE L-STS-AUD  TO L-ERR-STATUT
+              PERFORM TRAIT-ERREUR
+           END-IF
+           .
+
+      *=================================================================
+       ECRITURE-AUDIT.
+      *=================================================================
+           ACCEPT L-AUD-DATE  FROM DATE YYYYMMDD
+           ACCEPT L-AUD-HEURE FROM TIME
+
+           MOVE 'Hello2' TO L-AUD-PGM
+           MOVE ENR-ENT  TO L-AUD-ENR
+
+           WRITE ENR-AUD FROM L-AUD-LIGNE
+           .
+
+      *=================================================================
+       FERMETURE-AUDIT.
+      *=================================================================
+           CLOSE F-AUD
+           .
+
+      *=================================================================
+       OUVERTURE-INDEX.
+      *=================================================================
+           IF w-Reprise-Job-Oui
+              OPEN I-O F-ENT-IDX
+           ELSE
+              MOVE 0 TO w-Idx-Cle-Suivante
+              OPEN OUTPUT F-ENT-IDX
+           END-IF
+
+           IF L-STS-IDX NOT = 0
+              DISPLAY 'Erreur ouverture fichier INDEX'
+              MOVE 'IDX'      TO L-ERR-FICHIER
+              MOVE L-STS-IDX  TO L-ERR-STATUT
+              PERFORM TRAIT-ERREUR
+           END-IF
+           .
+
+      *=================================================================
+       ECRITURE-INDEX.
+      *=================================================================
+           ADD 1 TO w-Idx-Cle-Suivante
+
+           MOVE w-Idx-Cle-Suivante TO ENR-IDX-CLE
+           MOVE ENR-ENT            TO ENR-IDX-DONNEES
+
+           WRITE ENR-ENT-IDX
+
+           IF L-STS-IDX NOT = 0
+              DISPLAY 'Erreur ecriture fichier INDEX'
+              MOVE 'IDX'      TO L-ERR-FICHIER
+              MOVE L-STS-IDX  TO L-ERR-STATUT
+              PERFORM TRAIT-ERREUR
+           END-IF
+           .
+
+      *=================================================================
+       FERMETURE-INDEX.
+      *=================================================================
+           CLOSE F-ENT-IDX
+           .
+
+      *=================================================================
+       RECHERCHE-DIRECTE.
+      *=================================================================
+           DISPLAY 'RECHERCHE D''UN ENREGISTREMENT PAR CLE (O/N) ?'
+           ACCEPT w-Idx-Reponse
+
+           IF w-Idx-Reponse-Oui
+              OPEN INPUT F-ENT-IDX
+
+              PERFORM UNTIL w-Idx-Reponse NOT = 'O'
+                 DISPLAY 'CLE A RECHERCHER (7 CHIFFRES) :'
+                 ACCEPT w-Idx-Cle-Recherchee
+
+                 MOVE w-Idx-Cle-Recherchee TO ENR-IDX-CLE
+                 READ F-ENT-IDX
+
+                 IF L-STS-IDX = 0
+                    DISPLAY 'TROUVE : ' ENR-IDX-DONNEES
+                 ELSE
+                    DISPLAY 'AUCUN ENREGISTREMENT POUR CETTE CLE'
+                 END-IF
+
+                 DISPLAY 'AUTRE RECHERCHE (O/N) ?'
+                 ACCEPT w-Idx-Reponse
+              END-PERFORM
+
+              CLOSE F-ENT-IDX
+           END-IF
            .
 
       *=================================================================
@@ -139,9 +1003,76 @@
       *=================================================================
            DISPLAY SPACE
            DISPLAY '==== ERREUR - FIN ANORMALE ===='
+
+      *    Diagnostic detaille du code statut du fichier en cause
+      *    (L-ERR-FICHIER/L-ERR-STATUT sont alimentes par l'appelant
+      *    juste avant le PERFORM TRAIT-ERREUR)
+           EVALUATE L-ERR-STATUT
+              WHEN 00
+                 CONTINUE
+              WHEN 04
+                 DISPLAY 'Diagnostic ' L-ERR-FICHIER
+                         ' : longueur enreg. incorrecte'
+              WHEN 10
+                 DISPLAY 'Diagnostic ' L-ERR-FICHIER
+                         ' : fin de fichier rencontree en lecture'
+              WHEN 30
+                 DISPLAY 'Diagnostic ' L-ERR-FICHIER
+                         ' : erreur E/S permanente'
+              WHEN 35
+                 DISPLAY 'Diagnostic ' L-ERR-FICHIER
+                         ' : fichier introuvable'
+              WHEN 37
+                 DISPLAY 'Diagnostic ' L-ERR-FICHIER
+                         ' : fichier non partageable'
+              WHEN 41
+                 DISPLAY 'Diagnostic ' L-ERR-FICHIER
+                         ' : fichier deja ouvert'
+              WHEN 42
+                 DISPLAY 'Diagnostic ' L-ERR-FICHIER
+                         ' : fichier deja ferme'
+              WHEN 99
+                 DISPLAY 'Diagnostic ' L-ERR-FICHIER
+                         ' : structure de fichier incomplete'
+                         ' (entete ou trailer absent)'
+              WHEN OTHER
+                 DISPLAY 'Diagnostic ' L-ERR-FICHIER
+                         ' : code statut ' L-ERR-STATUT
+           END-EVALUATE
+
+      *    Le compteur transmis a Fizzbuzz n'a de sens que pour un lot
+      *    termine avec succes : on l'annule pour qu'une relance ne
+      *    reprenne pas silencieusement le chiffre d'un lot precedent
+           PERFORM ANNULATION-FICHIER-COMPTEUR
+
            DISPLAY 'APPUYEZ SUR ENTREE POUR CONTINUER ...'
            ACCEPT w-Fini
-           STOP RUN
+
+           MOVE 12 TO RETURN-CODE
+           GOBACK
+           .
+
+      *=================================================================
+       ANNULATION-FICHIER-COMPTEUR.
+      *=================================================================
+      *    Appele depuis TRAIT-ERREUR : on se contente d'un diagnostic
+      *    en cas d'echec plutot que d'un nouveau PERFORM TRAIT-ERREUR,
+      *    pour ne pas boucler indefiniment entre les deux paragraphes
+           MOVE 0 TO ENR-CNT
+
+           OPEN OUTPUT F-CNT
+
+           IF L-STS-CNT NOT = 0
+              DISPLAY 'Erreur ouverture fichier COMPTEUR (annulation)'
+           ELSE
+              WRITE ENR-CNT
+
+              IF L-STS-CNT NOT = 0
+                 DISPLAY 'Erreur ecriture fichier COMPTEUR (annulation)'
+              END-IF
+
+              CLOSE F-CNT
+           END-IF
            .
 
       *================================================================
