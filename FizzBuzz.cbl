@@ -1,50 +1,454 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Fizzbuzz.
+       PROGRAM-ID. Fizzbuzz IS INITIAL PROGRAM.
       ******************************************************************
-      *Pour chaque nombre n d'une liste de 1 à 100 :
+      *Pour chaque nombre n d'une liste de 1 à Liste :
       *    si le nombre est divisible par 3 : on affiche Fizz
       *    si le nombre est divisible par 5 : on affiche Buzz
       *    si le nombre est divisible par 3 et par 5 : on affiche Fizzbuzz
       *    sinon : on affiche le nombre n
+      *Le resultat est imprime sur un rapport pagine (Fizzbuzz.rpt).
       ******************************************************************
+       ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+      *-------------
+           SELECT F-RPT ASSIGN TO 'Fizzbuzz.rpt'
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS L-STS-RPT.
+
+      *--- Carte parametre : borne superieure Liste fournie par l'exploit
+           SELECT F-PRM ASSIGN TO 'Fizzbuzz.prm'
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS L-STS-PRM.
+
+      *--- Table des regles diviseur/libelle utilisees au classement
+           SELECT F-REG ASSIGN TO 'Fizzbuzz.reg'
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS L-STS-REG.
+
+      *--- Nombre de detail du lot Hello2, recu comme borne Liste
+           SELECT F-CNT ASSIGN TO 'Hello2.cnt'
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS L-STS-CNT.
+
        DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *-------------
+      *--- Rapport pagine issu du classement Fizz/Buzz
+       FD  F-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ENR-RPT               PIC X(80).
+
+      *--- Carte parametre : une valeur numerique sur 4 chiffres
+       FD  F-PRM
+           RECORD CONTAINS 4 CHARACTERS.
+       01  ENR-PRM               PIC 9(4).
+
+      *--- Une regle par ligne : diviseur sur 3 chiffres + libelle
+       FD  F-REG
+           RECORD CONTAINS 13 CHARACTERS.
+       01  ENR-REG.
+           05  REG-DIVISEUR      PIC 9(3).
+           05  REG-LIBELLE       PIC X(10).
+
+      *--- Nombre de detail du lot Hello2, ecrit par ECRITURE-FICHIER-
+      *    COMPTEUR en fin de job
+       FD  F-CNT
+           RECORD CONTAINS 7 CHARACTERS.
+       01  ENR-CNT               PIC 9(7).
+
        WORKING-STORAGE SECTION.
       *------------------------
        01  Liste    PIC 9999 VALUE 100.
        01  Nombre   PIC 9999.
        01  Resultat PIC 9999.
-       01  Reste3   PIC 9999.
-       01  Reste5   PIC 9999.
+
+      *  FILE STATUS
+       01 L-STS-RPT             PIC 9(2).
+       01 L-STS-PRM             PIC 9(2).
+       01 L-STS-REG             PIC 9(2).
+       01 L-STS-CNT             PIC 9(2).
+
+      * FIN DE FICHIER (Booleen), lecture de la table de regles
+       01 L-REG-EOF             PIC X VALUE 'N'.
+           88 L-REG-EOF-OUI     VALUE 'O'.
+           88 L-REG-EOF-NON     VALUE 'N'.
+
+      *--- Table des regles diviseur/libelle, chargee depuis F-REG
+      *    ou par defaut (3->FIZZ, 5->BUZZ) si la table est absente
+       01 Tb-Regles.
+           05 Tb-Regle OCCURS 20 TIMES INDEXED BY Idx-Regle.
+               10 Tb-Diviseur    PIC 9(3).
+               10 Tb-Libelle     PIC X(10).
+               10 Tb-Compteur    PIC 9(5) VALUE 0.
+       01 Nb-Regles              PIC 9(3) VALUE 0.
+       01 Nb-Correspondances     PIC 9(2) VALUE 0.
+       01 Idx-Regle-Trouvee      PIC 9(3) VALUE 0.
+       01 Reste-Regle            PIC 9(3).
+
+      *--- Vrai quand la table chargee est exactement la regle
+      *    classique (3->FIZZ, 5->BUZZ) : le libelle affiche pour un
+      *    nombre divisible par les deux reste 'FIZZBUZZ' comme de
+      *    tout temps, plutot que le libelle concatene generique
+      *    utilise pour une table de regles personnalisee
+       01 W-Regles-Classiques   PIC X VALUE 'N'.
+           88 W-Regles-Classiques-Oui VALUE 'O'.
+           88 W-Regles-Classiques-Non VALUE 'N'.
+
+      *--- Pagination du rapport : 60 lignes de detail par page
+       01 Nb-Lignes-Page        PIC 9(3) VALUE 0.
+       01 Nb-Page               PIC 9(3) VALUE 0.
+
+      *--- Totaux de controle, accumules pendant le classement
+       01 Nb-Multi              PIC 9(5) VALUE 0.
+       01 Nb-Nombre             PIC 9(5) VALUE 0.
+       01 Nb-Total              PIC 9(5) VALUE 0.
+       01 W-Libelle-Tmp         PIC X(10) VALUE SPACES.
+
+      *--- Date systeme utilisee pour l'entete du rapport
+       01 Date-Sys.
+           05 Date-Sys-AAAA     PIC 9(4).
+           05 Date-Sys-MM       PIC 9(2).
+           05 Date-Sys-JJ       PIC 9(2).
+
+      *--- Identification du job, transmise a la banniere Hello
+       01 Job-Nom               PIC X(20) VALUE 'FIZZBUZZ'.
+       01 Job-Horodatage.
+           05 Job-Date          PIC 9(8).
+           05 Job-Heure         PIC 9(8).
+
+      *--- Lignes du rapport F-RPT
+       01 L-RPT-ENTETE1.
+           05 FILLER         PIC X(23) VALUE 'FIZZBUZZ - RAPPORT DU '.
+           05 L-RPT-E1-JJ       PIC 99.
+           05 FILLER            PIC X(1)  VALUE '/'.
+           05 L-RPT-E1-MM       PIC 99.
+           05 FILLER            PIC X(1)  VALUE '/'.
+           05 L-RPT-E1-AAAA     PIC 9999.
+           05 FILLER            PIC X(6)  VALUE '  PAGE'.
+           05 L-RPT-E1-PAGE     PIC ZZ9.
+           05 FILLER            PIC X(38) VALUE SPACES.
+
+       01 L-RPT-ENTETE2.
+           05 FILLER            PIC X(10) VALUE 'NOMBRE'.
+           05 FILLER            PIC X(20) VALUE 'RESULTAT'.
+           05 FILLER            PIC X(50) VALUE SPACES.
+
+       01 L-RPT-DETAIL.
+           05 L-RPT-D-NOMBRE    PIC ZZZ9.
+           05 FILLER            PIC X(6)  VALUE SPACES.
+           05 L-RPT-D-LIBELLE   PIC X(20).
+           05 FILLER            PIC X(50) VALUE SPACES.
+
+       01 L-RPT-PIED.
+           05 L-RPT-P-LIBELLE   PIC X(20).
+           05 L-RPT-P-VAL       PIC ZZZZ9.
+           05 FILLER            PIC X(55) VALUE SPACES.
 
        PROCEDURE DIVISION.
+           PERFORM BANNIERE-DEBUT-JOB
+
+           PERFORM LECTURE-PARAMETRE
+
+           PERFORM LECTURE-REGLES
+
+           PERFORM OUVERTURE-RAPPORT
+
            MOVE 0 TO Nombre
                      Resultat
-                     Reste3
-                     Reste5
 
            PERFORM VARYING Nombre FROM 1 BY 1 UNTIL Nombre > Liste
-              DIVIDE Nombre BY 3 GIVING Resultat
-              REMAINDER Reste3
+              PERFORM TRAITEMENT-NOMBRE
+           END-PERFORM
+
+           PERFORM FERMETURE-RAPPORT
+
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+      *-----------------------------------------------------------------
+      *           PARAGRAPHES APPELLEES
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       BANNIERE-DEBUT-JOB.
+      *=================================================================
+           ACCEPT Job-Date  FROM DATE YYYYMMDD
+           ACCEPT Job-Heure FROM TIME
+
+           CALL 'Hello' USING Job-Nom Job-Horodatage
+           .
+
+      *=================================================================
+       LECTURE-PARAMETRE.
+      *=================================================================
+      *    Liste garde sa valeur par defaut si ni le compteur Hello2
+      *    ni la carte parametre ne sont presents. Quand Hello2 a
+      *    depose un nombre de detail (pipeline), il est prioritaire
+      *    sur la carte parametre saisie a la main.
+           OPEN INPUT F-CNT
+
+           IF L-STS-CNT = 0
+              READ F-CNT
+              IF L-STS-CNT = 0 AND ENR-CNT > 0
+                 IF ENR-CNT > 9999
+                    DISPLAY 'Alerte : compteur Hello2 hors plage '
+                            'Fizzbuzz (9999 max), carte parametre '
+                            'utilisee'
+                    MOVE 0 TO ENR-CNT
+                 ELSE
+                    MOVE ENR-CNT TO Liste
+                 END-IF
+              END-IF
+              CLOSE F-CNT
+           END-IF
+
+           IF L-STS-CNT NOT = 0 OR ENR-CNT = 0
+              PERFORM LECTURE-PARAMETRE-CARTE
+           END-IF
+           .
+
+      *=================================================================
+       LECTURE-PARAMETRE-CARTE.
+      *=================================================================
+           OPEN INPUT F-PRM
+
+           IF L-STS-PRM = 0
+              READ F-PRM
+              IF L-STS-PRM = 0
+                 MOVE ENR-PRM TO Liste
+              END-IF
+              CLOSE F-PRM
+           END-IF
+           .
 
-              DIVIDE Nombre BY 5 GIVING Resultat
-              REMAINDER Reste5
+      *=================================================================
+       LECTURE-REGLES.
+      *=================================================================
+           MOVE 0 TO Nb-Regles
+           SET L-REG-EOF-NON TO TRUE
 
-              IF Reste3 = 0 AND Reste5 = 0
-                 DISPLAY 'Fizzbuzz'
+           OPEN INPUT F-REG
+
+           IF L-STS-REG = 0
+              PERFORM UNTIL L-REG-EOF-OUI
+                 PERFORM LECTURE-UNE-REGLE
+              END-PERFORM
+              CLOSE F-REG
+           END-IF
+
+           IF Nb-Regles = 0
+              PERFORM CHARGEMENT-REGLES-DEFAUT
+           END-IF
+
+           SET W-Regles-Classiques-Non TO TRUE
+           IF Nb-Regles = 2
+              AND Tb-Diviseur(1) = 3
+              AND Tb-Diviseur(2) = 5
+              SET W-Regles-Classiques-Oui TO TRUE
+           END-IF
+           .
+
+      *=================================================================
+       LECTURE-UNE-REGLE.
+      *=================================================================
+           READ F-REG
+           AT END
+              SET L-REG-EOF-OUI TO TRUE
+           NOT AT END
+      *       Un diviseur nul ou invalide provoquerait une division par
+      *       zero au classement : la regle est ignoree, pas chargee
+              IF REG-DIVISEUR = 0
+                 DISPLAY 'Regle ignoree, diviseur invalide : '
+                         REG-DIVISEUR
               ELSE
-                 IF Reste3 = 0
-                  OR Reste5 = 0
-                    IF Reste3 = 0
-                       DISPLAY 'Fizz'
-                    END-IF
-                    IF Reste5 = 0
-                       DISPLAY 'Buzz'
-                    END-IF
+                 IF Nb-Regles < 20
+                    ADD 1 TO Nb-Regles
+                    SET Idx-Regle TO Nb-Regles
+                    MOVE REG-DIVISEUR TO Tb-Diviseur(Idx-Regle)
+                    MOVE REG-LIBELLE  TO Tb-Libelle(Idx-Regle)
                  ELSE
-                    DISPLAY Nombre
+                    DISPLAY 'Regle ignoree, table pleine (20 max) : '
+                            REG-DIVISEUR ' ' REG-LIBELLE
                  END-IF
               END-IF
+           END-READ
+           .
+
+      *=================================================================
+       CHARGEMENT-REGLES-DEFAUT.
+      *=================================================================
+           MOVE 2 TO Nb-Regles
+           MOVE 3       TO Tb-Diviseur(1)
+           MOVE 'FIZZ'  TO Tb-Libelle(1)
+           MOVE 5       TO Tb-Diviseur(2)
+           MOVE 'BUZZ'  TO Tb-Libelle(2)
+           .
+
+      *=================================================================
+       OUVERTURE-RAPPORT.
+      *=================================================================
+           OPEN OUTPUT F-RPT
+
+           IF L-STS-RPT NOT = 0
+              DISPLAY 'Erreur ouverture fichier RAPPORT'
+              MOVE 12 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           ACCEPT Date-Sys FROM DATE YYYYMMDD
+
+           MOVE 0 TO Nb-Page
+           PERFORM ECRITURE-ENTETE
+           .
+
+      *=================================================================
+       ECRITURE-ENTETE.
+      *=================================================================
+           ADD 1 TO Nb-Page
+
+           MOVE Date-Sys-JJ   TO L-RPT-E1-JJ
+           MOVE Date-Sys-MM   TO L-RPT-E1-MM
+           MOVE Date-Sys-AAAA TO L-RPT-E1-AAAA
+           MOVE Nb-Page       TO L-RPT-E1-PAGE
+
+           WRITE ENR-RPT FROM L-RPT-ENTETE1
+           WRITE ENR-RPT FROM L-RPT-ENTETE2
+
+           MOVE 0 TO Nb-Lignes-Page
+           .
+
+      *=================================================================
+       TRAITEMENT-NOMBRE.
+      *=================================================================
+           MOVE SPACES TO L-RPT-D-LIBELLE
+           MOVE 0      TO Nb-Correspondances
+           MOVE 0      TO Idx-Regle-Trouvee
+
+           PERFORM VARYING Idx-Regle FROM 1 BY 1
+                      UNTIL Idx-Regle > Nb-Regles
+              DIVIDE Nombre BY Tb-Diviseur(Idx-Regle) GIVING Resultat
+                     REMAINDER Reste-Regle
+
+              IF Reste-Regle = 0
+                 ADD 1 TO Nb-Correspondances
+                 SET Idx-Regle-Trouvee TO Idx-Regle
+                 PERFORM CONCATENATION-LIBELLE
+              END-IF
+           END-PERFORM
+
+      *    Chaque nombre alimente un seul compteur, pour que le total
+      *    des compteurs reste egal a Nb-Total (regle unique, multi-
+      *    regles ou aucune correspondance -- jamais deux a la fois)
+           EVALUATE Nb-Correspondances
+              WHEN 0
+                 ADD 1 TO Nb-Nombre
+              WHEN 1
+                 SET Idx-Regle TO Idx-Regle-Trouvee
+                 ADD 1 TO Tb-Compteur(Idx-Regle)
+              WHEN OTHER
+                 ADD 1 TO Nb-Multi
+           END-EVALUATE
+
+           ADD 1 TO Nb-Total
+
+           PERFORM ECRITURE-DETAIL
+           .
+
+      *=================================================================
+       CONCATENATION-LIBELLE.
+      *=================================================================
+      *    Concatene le libelle de la regle Idx-Regle a celui deja
+      *    trouve, pour les nombres qui correspondent a plusieurs regles
+           IF L-RPT-D-LIBELLE = SPACES
+              MOVE Tb-Libelle(Idx-Regle) TO L-RPT-D-LIBELLE
+           ELSE
+              IF W-Regles-Classiques-Oui
+                 MOVE 'FIZZBUZZ' TO L-RPT-D-LIBELLE
+              ELSE
+                 MOVE L-RPT-D-LIBELLE TO W-Libelle-Tmp
+                 MOVE SPACES          TO L-RPT-D-LIBELLE
+                 STRING W-Libelle-Tmp          DELIMITED BY SPACE
+                        '+'                    DELIMITED BY SIZE
+                        Tb-Libelle(Idx-Regle)  DELIMITED BY SPACE
+                        INTO L-RPT-D-LIBELLE
+              END-IF
+           END-IF
+           .
+
+      *=================================================================
+       ECRITURE-DETAIL.
+      *=================================================================
+           MOVE Nombre TO L-RPT-D-NOMBRE
+
+           WRITE ENR-RPT FROM L-RPT-DETAIL
+
+           ADD 1 TO Nb-Lignes-Page
+
+      *    Pas de saut de page si le nombre qui vient d'etre imprime
+      *    est le dernier de la plage : la page suivante serait vide
+           IF Nb-Lignes-Page >= 60 AND Nombre < Liste
+              PERFORM ECRITURE-ENTETE
+           END-IF
+           .
+
+      *=================================================================
+       FERMETURE-RAPPORT.
+      *=================================================================
+           PERFORM ECRITURE-PIED
+
+           PERFORM VARYING Idx-Regle FROM 1 BY 1
+                      UNTIL Idx-Regle > Nb-Regles
+              DISPLAY 'TOTAL ' Tb-Libelle(Idx-Regle) ' : '
+                      Tb-Compteur(Idx-Regle)
+           END-PERFORM
+
+           IF W-Regles-Classiques-Oui
+              DISPLAY 'TOTAL FIZZBUZZ       : ' Nb-Multi
+           ELSE
+              DISPLAY 'TOTAL MULTI-REGLES   : ' Nb-Multi
+           END-IF
+           DISPLAY 'TOTAL SANS CORRESPONDANCE : ' Nb-Nombre
+           DISPLAY 'TOTAL GENERAL        : ' Nb-Total
+
+           CLOSE F-RPT
+           .
+
+      *=================================================================
+       ECRITURE-PIED.
+      *=================================================================
+           PERFORM VARYING Idx-Regle FROM 1 BY 1
+                      UNTIL Idx-Regle > Nb-Regles
+              PERFORM ECRITURE-PIED-REGLE
            END-PERFORM
 
-           STOP RUN.
+           IF W-Regles-Classiques-Oui
+              MOVE 'FIZZBUZZ'          TO L-RPT-P-LIBELLE
+           ELSE
+              MOVE 'MULTI-REGLES'      TO L-RPT-P-LIBELLE
+           END-IF
+           MOVE Nb-Multi               TO L-RPT-P-VAL
+           WRITE ENR-RPT FROM L-RPT-PIED
+
+           MOVE 'SANS CORRESPONDANCE'  TO L-RPT-P-LIBELLE
+           MOVE Nb-Nombre              TO L-RPT-P-VAL
+           WRITE ENR-RPT FROM L-RPT-PIED
+
+           MOVE 'TOTAL GENERAL'        TO L-RPT-P-LIBELLE
+           MOVE Nb-Total               TO L-RPT-P-VAL
+           WRITE ENR-RPT FROM L-RPT-PIED
+           .
+
+      *=================================================================
+       ECRITURE-PIED-REGLE.
+      *=================================================================
+           MOVE Tb-Libelle(Idx-Regle)   TO L-RPT-P-LIBELLE
+           MOVE Tb-Compteur(Idx-Regle)  TO L-RPT-P-VAL
+           WRITE ENR-RPT FROM L-RPT-PIED
+           .
+
+      *================================================================
+      *Fin du programme
        END PROGRAM Fizzbuzz.
