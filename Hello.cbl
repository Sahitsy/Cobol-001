@@ -1,8 +1,10 @@
        IDENTIFICATION DIVISION.
       *=================================================================
        PROGRAM-ID. Hello.
-      *DESCRIPTION : + Template d'un programme COBOL
-      *              + Affichage Hello World 
+      *DESCRIPTION : Sous-programme banniere de debut de job, appele
+      *              par les autres programmes du lot (Hello2,
+      *              Fizzbuzz, le dispatcher, ...) pour un affichage
+      *              de demarrage homogene et auditable.
       *-----------------------------------------------------------------
 
       *=================================================================
@@ -14,67 +16,41 @@
        SPECIAL-NAMES.
                       DECIMAL-POINT IS COMMA.
 
-      *---------------------
-       INPUT-OUTPUT SECTION.
-      *---------------------
-      *FILE-CONTROL.
-      *-------------
-      *--- Accès aux fichiers
-      *    SELECT F-ENT     ASSIGN TO 'MonFichier.txt'
-      *                     ORGANIZATION IS LINE SEQUENTIAL
-      *                     FILE STATUS IS L-STS-ENT.
-
       *=================================================================
        DATA DIVISION.
       *=================================================================
-      *-------------
-      *FILE SECTION.
-      *-------------
-      *--- Description des fichiers
-      *FD  F-ENT
-      *    RECORDING MODE IS V
-      *    RECORD VARYING FROM 1 TO 19 CHARACTERS.
-      *01  ENR-ENT.                    
-      *    10  fcode        PIC 9(04).
-      *    10  fname        PIC X(10).
-      *    10  price        PIC 9(04).
-
       *------------------------
        WORKING-STORAGE SECTION.
       *------------------------
       *--- Variables de la Working:
-       01 w-Hello-World    PIC X(13) VALUE 'Hello World !'.
-       01 w-Fini           PIC X.
-       
-      *----------------------
-      *LOCAL-STORAGE SECTION.
-      *----------------------
-      *--- Variables locales
+       01 w-Ligne-Banniere PIC X(60) VALUE ALL '='.
 
       *----------------
-      *LINKAGE SECTION.
+       LINKAGE SECTION.
       *----------------
-      *--- Variables de communication avec d'autres programmes  
+      *--- Variables de communication avec d'autres programmes
+       01 Job-Nom           PIC X(20).
+       01 Job-Horodatage    PIC X(16).
 
       *=================================================================
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING Job-Nom Job-Horodatage.
       *=================================================================
-      *    Appel du paragraphe : AFFICHE-HELLO
-           PERFORM AFFICHE-HELLO
-
-           DISPLAY 'APPUYEZ SUR ENTREE POUR CONTINUER ...'
-           ACCEPT w-Fini
+      *    Appel du paragraphe : AFFICHE-BANNIERE
+           PERFORM AFFICHE-BANNIERE
 
-           STOP RUN
+           GOBACK
            .
       *-----------------------------------------------------------------
       *           PARAGRAPHES APPELLEES
       *-----------------------------------------------------------------
 
       *=================================================================
-       AFFICHE-HELLO.
+       AFFICHE-BANNIERE.
       *=================================================================
-           DISPLAY w-Hello-World
+           DISPLAY w-Ligne-Banniere
+           DISPLAY 'DEBUT DE JOB : ' Job-Nom
+           DISPLAY 'DATE/HEURE   : ' Job-Horodatage
+           DISPLAY w-Ligne-Banniere
            .
 
       *================================================================
